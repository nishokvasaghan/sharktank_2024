@@ -1,144 +1,725 @@
-       ******************************************************************
-       * PROGRAM: FILE-JOIN-CALCULATION
-       * AUTHOR: [Hexaware]
-       * DATE:   [03/11/24]
-       * PURPOSE: To join two files on SECNR key, perform calculations, 
-       *          and access IMS database records.
-       ******************************************************************
+      ******************************************************************
+      * PROGRAM: FILE-JOIN-CALCULATION
+      * AUTHOR: [Hexaware]
+      * DATE:   [03/11/24]
+      * PURPOSE: To join two files on SECNR key, perform calculations,
+      *          and access IMS database records.
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILE-JOIN-CALCULATION.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+      * These DD names are wired to catalogued fixed-block datasets
+      * (see jcl/FILEJOIN.jcl), not USS byte streams, so ORGANIZATION
+      * IS SEQUENTIAL (classic QSAM, record length from the FD) is the
+      * correct clause here - LINE SEQUENTIAL implies a newline-
+      * delimited USS path and would not match that JCL's DSN/DISP/
+      * SPACE/DCB allocations.
        FILE-CONTROL.
-           SELECT FILE1 ASSIGN TO 'file1.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT FILE2 ASSIGN TO 'file2.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO 'outputfile.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE1 ASSIGN TO FILE1DD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FILE2 ASSIGN TO FILE2DD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OUT-FILE ASSIGN TO OUTDD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPDD
+               ORGANIZATION IS SEQUENTIAL.
+      * RELATIVE (not SEQUENTIAL): WRITE-CHECKPOINT REWRITEs the same
+      * fixed relative record every interval, which a QSAM sequential
+      * REWRITE cannot do without an intervening positioning READ, and
+      * which would otherwise depend on the JCL DISP to decide whether
+      * OPEN is appending or truncating.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTDD
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHECKPOINT-RELKEY
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJDD
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  FILE1.
-       01  FILE1-RECORD.
-           05 FILE1-SECNR         PIC X(10).
-           05 FILE1-AMOUNT        PIC 9(7)V99.
+           COPY FILE1REC.
 
        FD  FILE2.
-       01  FILE2-RECORD.
-           05 FILE2-SECNR         PIC X(10).
-           05 FILE2-AMOUNT        PIC 9(7)V99.
+           COPY FILE2REC.
 
        FD  OUT-FILE.
-       01  OUT-RECORD.
-           05 OUT-SECNR           PIC X(10).
-           05 OUT-AMOUNT1         PIC 9(7)V99.
-           05 OUT-AMOUNT2         PIC 9(7)V99.
-           05 OUT-TOTAL           PIC 9(9)V99.
+           COPY OUTREC.
+
+      * SUSPENSE-FILE catches every FILE1/FILE2 record that never found
+      * a match on the other side, tagged with which side it came from,
+      * so reconciliation is a file review instead of a manual diff.
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05 SUSP-SOURCE         PIC X(6).
+           05 SUSP-SECNR          PIC X(10).
+           05 SUSP-AMOUNT         PIC 9(7)V99.
+
+      * CHECKPOINT-FILE holds the last successfully processed FILE1 and
+      * FILE2 keys, plus the running control totals, so a restart can
+      * fast-forward past already-processed records and PRINT-CONTROL-
+      * TOTALS can still report the job's true cumulative totals rather
+      * than just the reprocessed tail's. A single fixed relative record
+      * (relative key always 1) is REWRITTEN in place on every interval -
+      * see WRITE-CHECKPOINT - instead of being closed and reopened, so
+      * there is no DISP-driven OPEN OUTPUT/OPEN EXTEND positioning for
+      * the dataset to get wrong.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHK-FILE1-SECNR         PIC X(10).
+           05 CHK-FILE2-SECNR         PIC X(10).
+           05 CHK-RECORD-COUNT        PIC 9(6).
+           05 CHK-SUSPENSE-COUNT      PIC 9(6).
+           05 CHK-IMS-SUSPENSE-COUNT  PIC 9(6).
+           05 CHK-REJECT-COUNT        PIC 9(6).
+           05 CHK-ERROR-COUNT         PIC 9(6).
+           05 CHK-FILE1-READ-COUNT    PIC 9(6).
+           05 CHK-FILE2-READ-COUNT    PIC 9(6).
+           05 CHK-TOTAL-AMOUNT        PIC 9(9)V99.
+
+      * REJECT-FILE catches every FILE1/FILE2 record that fails the
+      * edit checks (blank SECNR, non-numeric amount) before it ever
+      * reaches the match logic, with the reason it was rejected.
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-SOURCE          PIC X(5).
+           05 REJ-SECNR           PIC X(10).
+           05 REJ-AMOUNT          PIC X(9).
+           05 REJ-REASON          PIC X(30).
 
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
            05 WS-RECORD-COUNT     PIC 9(6) VALUE 0.
            05 WS-ERROR-COUNT       PIC 9(6) VALUE 0.
            05 WS-TOTAL-AMOUNT      PIC 9(9)V99 VALUE 0.
+           05 WS-SUSPENSE-COUNT    PIC 9(6) VALUE 0.
+      * Record-level count of rows actually written to SUSPENSE-FILE
+      * with source 'IMSERR' - distinct from WS-ERROR-COUNT, which
+      * counts failed IMS key lookups (one per key group, however many
+      * FILE1/FILE2 rows that group buffers), so the two no longer
+      * disagree on what "records failed IMS lookup" means.
+           05 WS-IMS-SUSPENSE-COUNT PIC 9(6) VALUE 0.
+           05 WS-FILE1-READ-COUNT  PIC 9(6) VALUE 0.
+           05 WS-FILE2-READ-COUNT  PIC 9(6) VALUE 0.
+           05 WS-REJECT-COUNT      PIC 9(6) VALUE 0.
            05 WS-EOF1-FLAG         PIC X VALUE 'N'.
            05 WS-EOF2-FLAG         PIC X VALUE 'N'.
+           05 WS-FILE1-VALID       PIC X VALUE 'N'.
+           05 WS-FILE2-VALID       PIC X VALUE 'N'.
+      * Set only while FAST-FORWARD-FILES is skipping already-disposed-
+      * of records back to the checkpoint key - READ-FILE1/READ-FILE2
+      * must not re-run EDIT-FILE1-RECORD/EDIT-FILE2-RECORD or re-write
+      * REJECT-FILE for those records on every restart, since they were
+      * already edited (and, if invalid, already rejected) in whichever
+      * prior run first reached them.
+           05 WS-FAST-FORWARD-MODE PIC X VALUE 'N'.
+
+       01  WS-EDIT-FIELDS.
+           05 WS-EDIT-RESULT       PIC X(7) VALUE SPACES.
+           05 WS-EDIT-REASON       PIC X(30) VALUE SPACES.
+      * Ceiling above which a FILE1/FILE2 amount is implausible for
+      * this feed and more likely a data-entry or upstream-extract
+      * error than a genuine transaction - rejected the same as a
+      * non-numeric amount rather than flowing into the match/total.
+           05 WS-MAX-SANE-AMOUNT   PIC 9(7)V99 VALUE 1000000.00.
 
        01  WS-KEY-FIELDS.
            05 WS-SECNR            PIC X(10).
 
+      * Holds every FILE1 row and every FILE2 row that share the
+      * current SECNR (a control-break group) so duplicate keys on
+      * either side are matched one-to-many/many-to-many instead of
+      * the strict one-to-one merge losing every row past the first.
+      * WS-MAX-GROUP-CONST is the single source of truth for the group
+      * table size - it drives both OCCURS clauses below and the
+      * overflow-guard comparisons in BUILD-FILE1-GROUP/BUILD-FILE2-
+      * GROUP, so raising it is a one-line change instead of three
+      * literals that can drift out of step and index past the table.
+       78  WS-MAX-GROUP-CONST          VALUE 200.
+       01  WS-GROUP-FIELDS.
+           05 WS-GROUP-SECNR          PIC X(10) VALUE SPACES.
+           05 WS-FILE1-GROUP-COUNT    PIC 9(4) VALUE 0.
+           05 WS-FILE2-GROUP-COUNT    PIC 9(4) VALUE 0.
+           05 WS-FILE1-IX             PIC 9(4) VALUE 0.
+           05 WS-FILE2-IX             PIC 9(4) VALUE 0.
+           05 WS-GROUP-OVERFLOW-COUNT PIC 9(4) VALUE 0.
+           05 WS-FILE1-GROUP-AMOUNT   OCCURS WS-MAX-GROUP-CONST TIMES
+                                      PIC 9(7)V99.
+           05 WS-FILE2-GROUP-AMOUNT   OCCURS WS-MAX-GROUP-CONST TIMES
+                                      PIC 9(7)V99.
+
+       01  WS-CHECKPOINT-STATUS   PIC XX VALUE SPACES.
+       01  WS-CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-INTERVAL  PIC 9(6) VALUE 100.
+           05 WS-SINCE-CHECKPOINT     PIC 9(6) VALUE 0.
+      * Number of OUT-FILE/SUSPENSE-FILE rows the caller just produced,
+      * set before every PERFORM MAYBE-WRITE-CHECKPOINT - a single
+      * control-break group can write far more than one row, so the
+      * checkpoint interval counts rows, not PROCESS-FILES iterations.
+           05 WS-CHECKPOINT-UNITS     PIC 9(6) VALUE 0.
+           05 WS-RESTART-MODE         PIC X VALUE 'N'.
+           05 WS-CHK-FILE1-SECNR      PIC X(10) VALUE SPACES.
+           05 WS-CHK-FILE2-SECNR      PIC X(10) VALUE SPACES.
+      * CHECKPOINT-FILE's single record always lives at relative
+      * position 1 - WRITE-CHECKPOINT REWRITEs it in place rather than
+      * appending a new one each interval.
+           05 WS-CHECKPOINT-RELKEY    PIC 9(4) VALUE 1.
+      * 'Y' once CHECKPOINT-RECORD has been WRITTEN at least once this
+      * run (including a restart, where CHECK-FOR-RESTART found one
+      * already there) - tells WRITE-CHECKPOINT whether the next save
+      * is a WRITE or a REWRITE of the existing relative record.
+           05 WS-CHECKPOINT-EXISTS    PIC X VALUE 'N'.
+      * The SECNR of the last record on each side that was actually
+      * written to OUT-FILE/SUSPENSE-FILE/REJECT-FILE - i.e. fully
+      * disposed of - not merely read. Only these paragraphs move into
+      * it: WRITE-SUSPENSE-FILE1/2, WRITE-REJECT-FILE1/2, and
+      * PROCESS-KEY-GROUP once a whole key's group has been matched or
+      * suspended. Checkpointing the read-ahead key instead (as a
+      * lookahead READ leaves current) would let FAST-FORWARD-FILES
+      * skip past a key on restart that was never actually written
+      * anywhere.
+           05 WS-LAST-FILE1-SECNR     PIC X(10) VALUE SPACES.
+           05 WS-LAST-FILE2-SECNR     PIC X(10) VALUE SPACES.
+
+       01  DLI-FUNCTION-CODES.
+           05 DLI-GU              PIC X(4) VALUE 'GU'.
+
        01  IMS-STATUS             PIC X(2).
-       01  IMS-RESPONSE-AREA.
-           05 IMS-SECNR           PIC X(10).
-           05 IMS-OTHER-DATA      PIC X(20).
-           05 IMS-AMOUNT          PIC 9(7)V99.
+       01  WS-IMS-RESULT          PIC X(8) VALUE SPACES.
+
+      * SSA qualifying the GU call on the security-number key field, in
+      * the standard "SEGMENT(FIELD EQ VALUE)" DL/I search form.
+       01  SECNR-SSA.
+           05 SSA-SEGMENT-NAME    PIC X(8) VALUE 'SECNRSEG'.
+           05 SSA-PAREN-OPEN      PIC X    VALUE '('.
+           05 SSA-FIELD-NAME      PIC X(8) VALUE 'SECNRKEY'.
+           05 SSA-REL-OPER        PIC X(2) VALUE 'EQ'.
+           05 SSA-FIELD-VALUE     PIC X(10).
+           05 SSA-PAREN-CLOSE     PIC X    VALUE ')'.
 
-       PROCEDURE DIVISION.
+       COPY IMSRESP.
+
+       LINKAGE SECTION.
+      * Standard batch DB PCB mask. IMS allocates and fills this area
+      * at PSB scheduling time and passes its address to the program's
+      * entry linkage - a program-declared WORKING-STORAGE area that
+      * IMS was never told to schedule has no way to receive that
+      * address, so the PCB mask must live here and be received via
+      * PROCEDURE DIVISION USING, not just handed to CBLTDLI as an
+      * ordinary working-storage parameter. IMS posts each call's
+      * completion code into DBPCB-STATUS-CODE; CHECK-IMS-STATUS reads
+      * that field (via IMS-STATUS, moved from it after every call).
+       01  IMS-DB-PCB.
+           05 DBPCB-DBDNAME        PIC X(8).
+           05 DBPCB-SEGLEVEL       PIC XX.
+           05 DBPCB-STATUS-CODE    PIC XX.
+           05 DBPCB-PROC-OPTIONS   PIC X(4).
+           05 DBPCB-RESERVE-DLI    PIC S9(5) COMP.
+           05 DBPCB-SEGM-NAME      PIC X(8).
+           05 DBPCB-KEY-LENGTH     PIC S9(5) COMP.
+           05 DBPCB-NUMB-SENS-SEGS PIC S9(5) COMP.
+
+       PROCEDURE DIVISION USING IMS-DB-PCB.
        MAIN-PARA.
            PERFORM INITIALIZE-PARA
            PERFORM PROCESS-FILES
            PERFORM CLOSE-FILES
            STOP RUN.
 
+      * CHECK-FOR-RESTART must run before OUT-FILE/SUSPENSE-FILE/
+      * REJECT-FILE are opened: OPEN OUTPUT truncates the dataset, and
+      * on a genuine restart those three already hold the prior run's
+      * committed output, which FAST-FORWARD-FILES is about to skip
+      * back over rather than reproduce. OPEN EXTEND (append) preserves
+      * it; a fresh, non-restart run still gets OPEN OUTPUT as before.
        INITIALIZE-PARA.
            OPEN INPUT FILE1
            OPEN INPUT FILE2
-           OPEN OUTPUT OUT-FILE
+           PERFORM CHECK-FOR-RESTART
+           IF WS-RESTART-MODE = 'Y'
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND SUSPENSE-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
            MOVE SPACES TO OUT-RECORD.
 
+      * CHECKPOINT-FILE is opened I-O once, here, and stays open for the
+      * whole run - WRITE-CHECKPOINT REWRITEs this same relative record
+      * on every interval instead of closing and reopening the dataset.
+       CHECK-FOR-RESTART.
+           MOVE 1 TO WS-CHECKPOINT-RELKEY
+           OPEN I-O CHECKPOINT-FILE
+           READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-RESTART-MODE
+                   MOVE 'Y' TO WS-CHECKPOINT-EXISTS
+                   MOVE CHK-FILE1-SECNR TO WS-CHK-FILE1-SECNR
+                   MOVE CHK-FILE2-SECNR TO WS-CHK-FILE2-SECNR
+                   MOVE CHK-RECORD-COUNT TO WS-RECORD-COUNT
+                   MOVE CHK-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+                   MOVE CHK-IMS-SUSPENSE-COUNT TO WS-IMS-SUSPENSE-COUNT
+                   MOVE CHK-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE CHK-ERROR-COUNT TO WS-ERROR-COUNT
+                   MOVE CHK-FILE1-READ-COUNT TO WS-FILE1-READ-COUNT
+                   MOVE CHK-FILE2-READ-COUNT TO WS-FILE2-READ-COUNT
+                   MOVE CHK-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                   DISPLAY "RESTART DETECTED - resuming past FILE1 "
+                       WS-CHK-FILE1-SECNR " / FILE2 "
+                       WS-CHK-FILE2-SECNR
+           END-READ.
+
+      * The very first READ-FILE1/READ-FILE2 below primes the main loop
+      * the same way on a restart as on a fresh run, so it must also run
+      * under WS-FAST-FORWARD-MODE when WS-RESTART-MODE = 'Y' - otherwise
+      * that one priming read would re-edit (and possibly re-reject) the
+      * first physical record of the file a second time, same as the
+      * records FAST-FORWARD-FILES itself skips past below.
        PROCESS-FILES.
-           READ FILE1 INTO FILE1-RECORD
-               AT END
-                   MOVE 'Y' TO WS-EOF1-FLAG
-           END-READ
-           
-           READ FILE2 INTO FILE2-RECORD
-               AT END
-                   MOVE 'Y' TO WS-EOF2-FLAG
-           END-READ
+           IF WS-RESTART-MODE = 'Y'
+               MOVE 'Y' TO WS-FAST-FORWARD-MODE
+           END-IF
+           PERFORM READ-FILE1
+           PERFORM READ-FILE2
+
+           IF WS-RESTART-MODE = 'Y'
+               PERFORM FAST-FORWARD-FILES
+           END-IF
 
            PERFORM UNTIL WS-EOF1-FLAG = 'Y' AND WS-EOF2-FLAG = 'Y'
-               IF WS-EOF1-FLAG = 'N' AND WS-EOF2-FLAG = 'N' AND 
-                  FILE1-SECNR = FILE2-SECNR
-                   MOVE FILE1-SECNR TO OUT-SECNR
-                   MOVE FILE1-AMOUNT TO OUT-AMOUNT1
-                   MOVE FILE2-AMOUNT TO OUT-AMOUNT2
-                   ADD FILE1-AMOUNT FILE2-AMOUNT TO OUT-TOTAL
-
-                   MOVE OUT-SECNR TO WS-SECNR
-                   PERFORM IMS-RETRIEVE-PARA
-
-                   IF IMS-STATUS = '00'
-                       ADD IMS-AMOUNT TO OUT-TOTAL
-                   ELSE
-                       DISPLAY "IMS RECORD NOT FOUND FOR SECN "
-                       MOVE SPACES TO IMS-RESPONSE-AREA
-                   END-IF
+               EVALUATE TRUE
+                   WHEN WS-EOF1-FLAG = 'Y'
+                       PERFORM WRITE-SUSPENSE-FILE2
+                       PERFORM READ-FILE2
+                   WHEN WS-EOF2-FLAG = 'Y'
+                       PERFORM WRITE-SUSPENSE-FILE1
+                       PERFORM READ-FILE1
+                   WHEN FILE1-SECNR = FILE2-SECNR
+                       PERFORM PROCESS-KEY-GROUP
+                   WHEN FILE1-SECNR < FILE2-SECNR
+                       PERFORM WRITE-SUSPENSE-FILE1
+                       PERFORM READ-FILE1
+                   WHEN OTHER
+                       PERFORM WRITE-SUSPENSE-FILE2
+                       PERFORM READ-FILE2
+               END-EVALUATE
+           END-PERFORM.
 
-                   WRITE OUT-RECORD
-                   ADD 1 TO WS-RECORD-COUNT
+      * Skips back to the checkpoint key by re-reading, not re-editing:
+      * every one of these records already ran through EDIT-FILE1-
+      * RECORD/EDIT-FILE2-RECORD (and, if invalid, was already written
+      * to REJECT-FILE) in whichever prior run first reached it, so
+      * WS-FAST-FORWARD-MODE tells READ-FILE1/READ-FILE2 to skip that
+      * logic here and just re-establish file position.
+       FAST-FORWARD-FILES.
+           MOVE 'Y' TO WS-FAST-FORWARD-MODE
+           PERFORM UNTIL WS-EOF1-FLAG = 'Y'
+                   OR FILE1-SECNR > WS-CHK-FILE1-SECNR
+               PERFORM READ-FILE1
+           END-PERFORM
+           PERFORM UNTIL WS-EOF2-FLAG = 'Y'
+                   OR FILE2-SECNR > WS-CHK-FILE2-SECNR
+               PERFORM READ-FILE2
+           END-PERFORM
+           MOVE 'N' TO WS-FAST-FORWARD-MODE.
 
-                   READ FILE1 INTO FILE1-RECORD
-                       AT END
-                           MOVE 'Y' TO WS-EOF1-FLAG
-                   END-READ
+       MAYBE-WRITE-CHECKPOINT.
+           ADD WS-CHECKPOINT-UNITS TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
 
-                   READ FILE2 INTO FILE2-RECORD
-                       AT END
-                           MOVE 'Y' TO WS-EOF2-FLAG
-                   END-READ
+      * CHECKPOINT-FILE is already open I-O from CHECK-FOR-RESTART and
+      * stays open for the whole run, so this REWRITEs (or, the very
+      * first time, WRITEs) the one fixed relative record in place -
+      * no close/reopen, and so no dependence on the JCL DISP deciding
+      * whether that reopen appends or truncates.
+       WRITE-CHECKPOINT.
+           MOVE WS-LAST-FILE1-SECNR TO CHK-FILE1-SECNR
+           MOVE WS-LAST-FILE2-SECNR TO CHK-FILE2-SECNR
+           MOVE WS-RECORD-COUNT TO CHK-RECORD-COUNT
+           MOVE WS-SUSPENSE-COUNT TO CHK-SUSPENSE-COUNT
+           MOVE WS-IMS-SUSPENSE-COUNT TO CHK-IMS-SUSPENSE-COUNT
+           MOVE WS-REJECT-COUNT TO CHK-REJECT-COUNT
+           MOVE WS-ERROR-COUNT TO CHK-ERROR-COUNT
+           MOVE WS-FILE1-READ-COUNT TO CHK-FILE1-READ-COUNT
+           MOVE WS-FILE2-READ-COUNT TO CHK-FILE2-READ-COUNT
+           MOVE WS-TOTAL-AMOUNT TO CHK-TOTAL-AMOUNT
+           MOVE 1 TO WS-CHECKPOINT-RELKEY
+           IF WS-CHECKPOINT-EXISTS = 'Y'
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               MOVE 'Y' TO WS-CHECKPOINT-EXISTS
+           END-IF.
+
+      * Control break on a matching key: buffers every FILE1 row and
+      * every FILE2 row sharing WS-GROUP-SECNR, then cross-matches the
+      * two buffers so duplicate keys on either side produce one
+      * OUT-RECORD per FILE1/FILE2 pair instead of silently losing
+      * every row past the first. Leaves FILE1-RECORD/FILE2-RECORD
+      * positioned on the first row of the next key (or at EOF), so
+      * PROCESS-FILES needs no further READ after this PERFORM.
+      * The checkpoint is only advanced to WS-GROUP-SECNR once the
+      * whole group - every buffered row on both sides, plus any
+      * overflow - has actually been matched or suspended below, so a
+      * crash mid-build (before MATCH-GROUP-CROSS-PRODUCT runs) leaves
+      * the checkpoint at the prior key and a restart reprocesses this
+      * key's group from scratch instead of skipping part of it.
+       PROCESS-KEY-GROUP.
+           MOVE FILE1-SECNR TO WS-GROUP-SECNR
+           MOVE 0 TO WS-GROUP-OVERFLOW-COUNT
+           PERFORM BUILD-FILE1-GROUP
+           PERFORM BUILD-FILE2-GROUP
+           PERFORM MATCH-GROUP-CROSS-PRODUCT
+           MOVE WS-GROUP-SECNR TO WS-LAST-FILE1-SECNR
+           MOVE WS-GROUP-SECNR TO WS-LAST-FILE2-SECNR
+           IF WS-IMS-RESULT = 'ERROR'
+               COMPUTE WS-CHECKPOINT-UNITS =
+                   WS-FILE1-GROUP-COUNT + WS-FILE2-GROUP-COUNT
+                   + WS-GROUP-OVERFLOW-COUNT
+           ELSE
+               COMPUTE WS-CHECKPOINT-UNITS =
+                   (WS-FILE1-GROUP-COUNT * WS-FILE2-GROUP-COUNT)
+                   + WS-GROUP-OVERFLOW-COUNT
+           END-IF
+           PERFORM MAYBE-WRITE-CHECKPOINT.
+
+       BUILD-FILE1-GROUP.
+           MOVE 0 TO WS-FILE1-GROUP-COUNT
+           PERFORM UNTIL WS-EOF1-FLAG = 'Y'
+                   OR FILE1-SECNR NOT = WS-GROUP-SECNR
+               IF WS-FILE1-GROUP-COUNT < WS-MAX-GROUP-CONST
+                   ADD 1 TO WS-FILE1-GROUP-COUNT
+                   MOVE FILE1-AMOUNT
+                       TO WS-FILE1-GROUP-AMOUNT(WS-FILE1-GROUP-COUNT)
                ELSE
-                   IF FILE1-SECNR < FILE2-SECNR
-                       READ FILE1 INTO FILE1-RECORD
-                           AT END
-                               MOVE 'Y' TO WS-EOF1-FLAG
-                       END-READ
-                   ELSE
-                       READ FILE2 INTO FILE2-RECORD
-                           AT END
-                               MOVE 'Y' TO WS-EOF2-FLAG
-                       END-READ
-                   END-IF
+                   PERFORM WRITE-GROUP-OVERFLOW-FILE1
                END-IF
+               PERFORM READ-FILE1
            END-PERFORM.
 
+       BUILD-FILE2-GROUP.
+           MOVE 0 TO WS-FILE2-GROUP-COUNT
+           PERFORM UNTIL WS-EOF2-FLAG = 'Y'
+                   OR FILE2-SECNR NOT = WS-GROUP-SECNR
+               IF WS-FILE2-GROUP-COUNT < WS-MAX-GROUP-CONST
+                   ADD 1 TO WS-FILE2-GROUP-COUNT
+                   MOVE FILE2-AMOUNT
+                       TO WS-FILE2-GROUP-AMOUNT(WS-FILE2-GROUP-COUNT)
+               ELSE
+                   PERFORM WRITE-GROUP-OVERFLOW-FILE2
+               END-IF
+               PERFORM READ-FILE2
+           END-PERFORM.
+
+      * Overflow beyond WS-MAX-GROUP-CONST rows for one key - written to
+      * suspense immediately, like WRITE-SUSPENSE-FILE1/2, but without
+      * touching the checkpoint: the group as a whole isn't done until
+      * PROCESS-KEY-GROUP says so, above. Tagged 'OVFL1'/'OVFL2', not
+      * 'FILE1'/'FILE2' like a genuinely unmatched record - the key DID
+      * match on the other side here, it just had more than
+      * WS-MAX-GROUP-CONST rows on this one, and reconciliation needs to
+      * tell "no counterpart exists" from "matched, but overflowed the
+      * group buffer" apart.
+       WRITE-GROUP-OVERFLOW-FILE1.
+           MOVE 'OVFL1' TO SUSP-SOURCE
+           MOVE FILE1-SECNR TO SUSP-SECNR
+           MOVE FILE1-AMOUNT TO SUSP-AMOUNT
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-SUSPENSE-COUNT
+           ADD 1 TO WS-GROUP-OVERFLOW-COUNT.
+
+       WRITE-GROUP-OVERFLOW-FILE2.
+           MOVE 'OVFL2' TO SUSP-SOURCE
+           MOVE FILE2-SECNR TO SUSP-SECNR
+           MOVE FILE2-AMOUNT TO SUSP-AMOUNT
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-SUSPENSE-COUNT
+           ADD 1 TO WS-GROUP-OVERFLOW-COUNT.
+
+      * One IMS lookup per key, not per pair - the SSA is keyed on
+      * SECNR alone, so every pair in the group shares the same IMS
+      * answer. A real DL/I failure suspends the whole group instead
+      * of writing partial matches with a silently missing IMS side.
+       MATCH-GROUP-CROSS-PRODUCT.
+           MOVE WS-GROUP-SECNR TO WS-SECNR
+           PERFORM IMS-RETRIEVE-PARA
+           IF WS-IMS-RESULT = 'ERROR'
+               PERFORM WRITE-SUSPENSE-GROUP-IMS-FAILURE
+           ELSE
+               PERFORM VARYING WS-FILE1-IX FROM 1 BY 1
+                       UNTIL WS-FILE1-IX > WS-FILE1-GROUP-COUNT
+                   PERFORM VARYING WS-FILE2-IX FROM 1 BY 1
+                           UNTIL WS-FILE2-IX > WS-FILE2-GROUP-COUNT
+                       PERFORM WRITE-MATCHED-GROUP-RECORD
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       WRITE-MATCHED-GROUP-RECORD.
+           MOVE ZEROS TO OUT-TOTAL
+           MOVE WS-GROUP-SECNR TO OUT-SECNR
+           MOVE WS-FILE1-GROUP-AMOUNT(WS-FILE1-IX) TO OUT-AMOUNT1
+           MOVE WS-FILE2-GROUP-AMOUNT(WS-FILE2-IX) TO OUT-AMOUNT2
+           ADD OUT-AMOUNT1 OUT-AMOUNT2 TO OUT-TOTAL
+           MOVE IMS-OTHER-DATA TO OUT-OTHER-DATA
+           IF WS-IMS-RESULT = 'FOUND'
+               ADD IMS-AMOUNT TO OUT-TOTAL
+           END-IF
+           WRITE OUT-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+           ADD OUT-TOTAL TO WS-TOTAL-AMOUNT.
+
+      * WS-ERROR-COUNT (incremented once in CHECK-IMS-STATUS) counts
+      * failed IMS key lookups, not suspended records - a single failed
+      * key here can suspend many FILE1/FILE2 rows. WS-IMS-SUSPENSE-COUNT
+      * is the record-level count PRINT-CONTROL-TOTALS reports alongside
+      * it, so the two never get read as disagreeing about the same
+      * thing.
+       WRITE-SUSPENSE-GROUP-IMS-FAILURE.
+           PERFORM VARYING WS-FILE1-IX FROM 1 BY 1
+                   UNTIL WS-FILE1-IX > WS-FILE1-GROUP-COUNT
+               MOVE 'IMSERR' TO SUSP-SOURCE
+               MOVE WS-GROUP-SECNR TO SUSP-SECNR
+               MOVE WS-FILE1-GROUP-AMOUNT(WS-FILE1-IX) TO SUSP-AMOUNT
+               WRITE SUSPENSE-RECORD
+               ADD 1 TO WS-SUSPENSE-COUNT
+               ADD 1 TO WS-IMS-SUSPENSE-COUNT
+           END-PERFORM
+           PERFORM VARYING WS-FILE2-IX FROM 1 BY 1
+                   UNTIL WS-FILE2-IX > WS-FILE2-GROUP-COUNT
+               MOVE 'IMSERR' TO SUSP-SOURCE
+               MOVE WS-GROUP-SECNR TO SUSP-SECNR
+               MOVE WS-FILE2-GROUP-AMOUNT(WS-FILE2-IX) TO SUSP-AMOUNT
+               WRITE SUSPENSE-RECORD
+               ADD 1 TO WS-SUSPENSE-COUNT
+               ADD 1 TO WS-IMS-SUSPENSE-COUNT
+           END-PERFORM.
+
+      * Used only for a standalone, fully-disposed-of unmatched record
+      * (no group in play), so it is safe to advance the checkpoint to
+      * this record's own key right here.
+       WRITE-SUSPENSE-FILE1.
+           MOVE 'FILE1' TO SUSP-SOURCE
+           MOVE FILE1-SECNR TO SUSP-SECNR
+           MOVE FILE1-AMOUNT TO SUSP-AMOUNT
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE FILE1-SECNR TO WS-LAST-FILE1-SECNR
+           MOVE 1 TO WS-CHECKPOINT-UNITS
+           PERFORM MAYBE-WRITE-CHECKPOINT.
+
+       WRITE-SUSPENSE-FILE2.
+           MOVE 'FILE2' TO SUSP-SOURCE
+           MOVE FILE2-SECNR TO SUSP-SECNR
+           MOVE FILE2-AMOUNT TO SUSP-AMOUNT
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE FILE2-SECNR TO WS-LAST-FILE2-SECNR
+           MOVE 1 TO WS-CHECKPOINT-UNITS
+           PERFORM MAYBE-WRITE-CHECKPOINT.
+
+      * Reads the next FILE1 record, transparently rejecting (and
+      * re-reading past) any record that fails the edit checks, so
+      * only a blank-SECNR-free, numeric-amount record - or end of
+      * file - is ever left current for the match logic below. While
+      * WS-FAST-FORWARD-MODE = 'Y' (FAST-FORWARD-FILES re-reading back
+      * to the checkpoint key on a restart) the edit/reject step and the
+      * read-count are both skipped - those records already ran through
+      * EDIT-FILE1-RECORD and, if invalid, REJECT-FILE in whichever
+      * prior run first reached them, so redoing it here would both
+      * double-write REJECT-FILE and double-count WS-FILE1-READ-COUNT
+      * against the value already restored from the checkpoint.
+       READ-FILE1.
+           MOVE 'N' TO WS-FILE1-VALID
+           PERFORM UNTIL WS-FILE1-VALID = 'Y'
+               READ FILE1 INTO FILE1-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF1-FLAG
+                       MOVE 'Y' TO WS-FILE1-VALID
+                   NOT AT END
+                       IF WS-FAST-FORWARD-MODE = 'Y'
+                           MOVE 'Y' TO WS-FILE1-VALID
+                       ELSE
+                           ADD 1 TO WS-FILE1-READ-COUNT
+                           PERFORM EDIT-FILE1-RECORD
+                           IF WS-EDIT-RESULT = 'VALID'
+                               MOVE 'Y' TO WS-FILE1-VALID
+                           ELSE
+                               PERFORM WRITE-REJECT-FILE1
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       READ-FILE2.
+           MOVE 'N' TO WS-FILE2-VALID
+           PERFORM UNTIL WS-FILE2-VALID = 'Y'
+               READ FILE2 INTO FILE2-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF2-FLAG
+                       MOVE 'Y' TO WS-FILE2-VALID
+                   NOT AT END
+                       IF WS-FAST-FORWARD-MODE = 'Y'
+                           MOVE 'Y' TO WS-FILE2-VALID
+                       ELSE
+                           ADD 1 TO WS-FILE2-READ-COUNT
+                           PERFORM EDIT-FILE2-RECORD
+                           IF WS-EDIT-RESULT = 'VALID'
+                               MOVE 'Y' TO WS-FILE2-VALID
+                           ELSE
+                               PERFORM WRITE-REJECT-FILE2
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       EDIT-FILE1-RECORD.
+           MOVE 'VALID' TO WS-EDIT-RESULT
+           MOVE SPACES TO WS-EDIT-REASON
+           IF FILE1-SECNR = SPACES
+               MOVE 'INVALID' TO WS-EDIT-RESULT
+               MOVE 'SECNR IS BLANK' TO WS-EDIT-REASON
+           ELSE
+               IF FILE1-AMOUNT NOT NUMERIC
+                   MOVE 'INVALID' TO WS-EDIT-RESULT
+                   MOVE 'AMOUNT NOT NUMERIC' TO WS-EDIT-REASON
+               ELSE
+                   IF FILE1-AMOUNT > WS-MAX-SANE-AMOUNT
+                       MOVE 'INVALID' TO WS-EDIT-RESULT
+                       MOVE 'AMOUNT OUT OF RANGE' TO WS-EDIT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       EDIT-FILE2-RECORD.
+           MOVE 'VALID' TO WS-EDIT-RESULT
+           MOVE SPACES TO WS-EDIT-REASON
+           IF FILE2-SECNR = SPACES
+               MOVE 'INVALID' TO WS-EDIT-RESULT
+               MOVE 'SECNR IS BLANK' TO WS-EDIT-REASON
+           ELSE
+               IF FILE2-AMOUNT NOT NUMERIC
+                   MOVE 'INVALID' TO WS-EDIT-RESULT
+                   MOVE 'AMOUNT NOT NUMERIC' TO WS-EDIT-REASON
+               ELSE
+                   IF FILE2-AMOUNT > WS-MAX-SANE-AMOUNT
+                       MOVE 'INVALID' TO WS-EDIT-RESULT
+                       MOVE 'AMOUNT OUT OF RANGE' TO WS-EDIT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+      * A rejected record is fully disposed of (written to REJECT-FILE
+      * and never seen by the match logic), so its own key - not
+      * whatever key READ-FILE1 lands on next - is what the checkpoint
+      * must advance to here.
+       WRITE-REJECT-FILE1.
+           MOVE 'FILE1' TO REJ-SOURCE
+           MOVE FILE1-SECNR TO REJ-SECNR
+           MOVE FILE1-AMOUNT TO REJ-AMOUNT
+           MOVE WS-EDIT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE FILE1-SECNR TO WS-LAST-FILE1-SECNR
+           MOVE 1 TO WS-CHECKPOINT-UNITS
+           PERFORM MAYBE-WRITE-CHECKPOINT.
+
+       WRITE-REJECT-FILE2.
+           MOVE 'FILE2' TO REJ-SOURCE
+           MOVE FILE2-SECNR TO REJ-SECNR
+           MOVE FILE2-AMOUNT TO REJ-AMOUNT
+           MOVE WS-EDIT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE FILE2-SECNR TO WS-LAST-FILE2-SECNR
+           MOVE 1 TO WS-CHECKPOINT-UNITS
+           PERFORM MAYBE-WRITE-CHECKPOINT.
+
        IMS-RETRIEVE-PARA.
+           MOVE WS-SECNR TO SSA-FIELD-VALUE
            CALL 'CBLTDLI' USING
-               DL/I-GU
+               DLI-GU
                IMS-DB-PCB
-               IMS-SECNR
-           IF IMS-STATUS NOT = '00'
-               DISPLAY 'IMS Error, Status:' IMS-STATUS.
+               IMS-RESPONSE-AREA
+               SECNR-SSA
+           MOVE DBPCB-STATUS-CODE TO IMS-STATUS
+           PERFORM CHECK-IMS-STATUS.
+
+      * GE (segment not found) is a normal, expected outcome of a GU
+      * against a key with no IMS record - the joined output is still
+      * written, just without an IMS amount. Any other non-'00' status
+      * is a real DL/I failure (database unavailable, etc.) and must
+      * not be silently treated the same as "no data for this key".
+       CHECK-IMS-STATUS.
+           EVALUATE IMS-STATUS
+               WHEN '00'
+                   MOVE 'FOUND' TO WS-IMS-RESULT
+               WHEN 'GE'
+                   MOVE 'NOTFOUND' TO WS-IMS-RESULT
+                   MOVE SPACES TO IMS-RESPONSE-AREA
+               WHEN OTHER
+                   MOVE 'ERROR' TO WS-IMS-RESULT
+                   DISPLAY "IMS ERROR, STATUS: " IMS-STATUS
+                       " FOR SECNR " WS-SECNR
+                   ADD 1 TO WS-ERROR-COUNT
+                   MOVE SPACES TO IMS-RESPONSE-AREA
+           END-EVALUATE.
 
        CLOSE-FILES.
            CLOSE FILE1
            CLOSE FILE2
            CLOSE OUT-FILE
-           DISPLAY "Total records processed: " WS-RECORD-COUNT
-           DISPLAY "Total errors: " WS-ERROR-COUNT
-           DISPLAY "Total amount: " WS-TOTAL-AMOUNT.
+           CLOSE SUSPENSE-FILE
+           CLOSE REJECT-FILE
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM PRINT-CONTROL-TOTALS.
+
+      * A normal end-of-run means every record made it to OUT-FILE or
+      * SUSPENSE-FILE, so the checkpoint is reset - the next run starts
+      * fresh instead of fast-forwarding past a completed job. RELATIVE
+      * organization makes OPEN OUTPUT a true empty-the-dataset reset
+      * (unlike the old sequential CHKPTDD, whose DISP=MOD made an
+      * unconditional OPEN OUTPUT ambiguous) - CHECKPOINT-FILE is closed
+      * first since CHECK-FOR-RESTART left it open I-O for the run.
+       CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           MOVE 'N' TO WS-CHECKPOINT-EXISTS.
+
+       PRINT-CONTROL-TOTALS.
+           DISPLAY "=================================================="
+           DISPLAY "FILE-JOIN-CALCULATION - CONTROL TOTAL REPORT"
+           DISPLAY "=================================================="
+           DISPLAY "Records read from FILE1.......: "
+               WS-FILE1-READ-COUNT
+           DISPLAY "Records read from FILE2.......: "
+               WS-FILE2-READ-COUNT
+           DISPLAY "Records written to OUT-FILE...: "
+               WS-RECORD-COUNT
+           DISPLAY "Records routed to suspense....: "
+               WS-SUSPENSE-COUNT
+           DISPLAY "Records rejected at edit......: "
+               WS-REJECT-COUNT
+           DISPLAY "IMS key lookups failed........: "
+               WS-ERROR-COUNT
+           DISPLAY "Records suspended - IMS failure: "
+               WS-IMS-SUSPENSE-COUNT
+           DISPLAY "Grand total amount............: "
+               WS-TOTAL-AMOUNT
+           DISPLAY "==================================================".
 
        END PROGRAM FILE-JOIN-CALCULATION.
