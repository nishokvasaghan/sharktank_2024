@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPYBOOK: IMSRESP
+      * PURPOSE:  IMS DL/I segment response area returned by a GU call
+      *           against the security database. Shared by any program
+      *           that retrieves this segment.
+      ******************************************************************
+       01  IMS-RESPONSE-AREA.
+           05 IMS-SECNR           PIC X(10).
+           05 IMS-OTHER-DATA      PIC X(20).
+           05 IMS-AMOUNT          PIC 9(7)V99.
