@@ -0,0 +1,12 @@
+      ******************************************************************
+      * COPYBOOK: OUTREC
+      * PURPOSE:  Record layout for OUT-FILE (outputfile.txt), the
+      *           joined FILE1/FILE2/IMS result. Shared by any program
+      *           that reads or writes outputfile.txt.
+      ******************************************************************
+       01  OUT-RECORD.
+           05 OUT-SECNR           PIC X(10).
+           05 OUT-AMOUNT1         PIC 9(7)V99.
+           05 OUT-AMOUNT2         PIC 9(7)V99.
+           05 OUT-TOTAL           PIC 9(9)V99.
+           05 OUT-OTHER-DATA      PIC X(20).
