@@ -0,0 +1,8 @@
+      ******************************************************************
+      * COPYBOOK: FILE1REC
+      * PURPOSE:  Record layout for FILE1 (security number / amount
+      *           extract). Shared by any program that reads file1.txt.
+      ******************************************************************
+       01  FILE1-RECORD.
+           05 FILE1-SECNR         PIC X(10).
+           05 FILE1-AMOUNT        PIC 9(7)V99.
