@@ -0,0 +1,8 @@
+      ******************************************************************
+      * COPYBOOK: FILE2REC
+      * PURPOSE:  Record layout for FILE2 (security number / amount
+      *           extract). Shared by any program that reads file2.txt.
+      ******************************************************************
+       01  FILE2-RECORD.
+           05 FILE2-SECNR         PIC X(10).
+           05 FILE2-AMOUNT        PIC 9(7)V99.
