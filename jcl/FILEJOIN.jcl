@@ -0,0 +1,64 @@
+//FILEJOIN JOB (ACCTNO),'FILE JOIN CALC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*****************************************************************
+//* JOB:     FILEJOIN
+//* PURPOSE: Sort FILE1 and FILE2 into ascending SECNR sequence with
+//*          DFSORT, then run FILE-JOIN-CALCULATION against the
+//*          sorted extracts. PROCESS-FILES is a classic match-merge
+//*          and depends on both inputs already being in key order -
+//*          this job stream guarantees that instead of trusting the
+//*          upstream feed.
+//*****************************************************************
+//*
+//SORTFIL1 EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.FILEJOIN.FILE1.EXTRACT,DISP=SHR
+//SORTOUT  DD  DSN=PROD.FILEJOIN.FILE1.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=19)
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*
+//SORTFIL2 EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.FILEJOIN.FILE2.EXTRACT,DISP=SHR
+//SORTOUT  DD  DSN=PROD.FILEJOIN.FILE2.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=19)
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*
+//JOINSTP  EXEC PGM=FILEJOIN
+//STEPLIB  DD  DSN=PROD.FILEJOIN.LOADLIB,DISP=SHR
+//FILE1DD  DD  DSN=PROD.FILEJOIN.FILE1.SORTED,DISP=SHR
+//FILE2DD  DD  DSN=PROD.FILEJOIN.FILE2.SORTED,DISP=SHR
+//OUTDD    DD  DSN=PROD.FILEJOIN.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=59)
+//SUSPDD   DD  DSN=PROD.FILEJOIN.SUSPENSE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=25)
+//REJDD    DD  DSN=PROD.FILEJOIN.REJECT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=54)
+//*        CHKPTDD is a VSAM RRDS (ORGANIZATION IS RELATIVE) holding a
+//*        single fixed record at relative position 1, which the
+//*        program REWRITEs in place every checkpoint interval instead
+//*        of closing and reopening the dataset - so, unlike a plain
+//*        sequential dataset, there is no DISP-driven append-vs-
+//*        truncate question for an inline DD to get wrong here.
+//*        PROD.FILEJOIN.CHECKPOINT is defined once, out of band, via
+//*        IDCAMS DEFINE CLUSTER(...NUMBERED...), the same as any other
+//*        VSAM cluster in this shop - not allocated inline by this
+//*        job stream - so this DD is DISP=SHR like FILE1DD/FILE2DD.
+//CHKPTDD  DD  DSN=PROD.FILEJOIN.CHECKPOINT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
